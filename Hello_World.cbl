@@ -1,78 +1,562 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLOWORLD.
-       AUTHOR.     Bastien.
-
-       ENVIRONMENT DIVISION.
-       
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FC-DATE ASSIGN TO "test.txt"
-             ORGANIZATION LINE SEQUENTIAL.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD FC-DATE.
-       01 FC-ENR PIC X(10).
-       
-
-       WORKING-STORAGE SECTION.
-      * Types de variables:
-      * - 9 : Nombre à un chiffre
-      * - 9(5) : Nombre à 5 chiffres
-      * - a(10) : chaîne de 10 caractères alphabétiques
-      * - x(25) : chaîne de 25 caractères alphanumériques
-      * - 9v9 : Nombre à 1 chiffre et 1 décimale
-      * - s9(3) : Nombre à 3 chiffres signés (+ ou -) 
-
-       77 WS-PRENOM PIC X(7) VALUE "Bastien".
-       77 WS-PRENOM2 PIC X(7) VALUE NULL.
-       77 WS-CHIFFRE PIC 9 VALUE 9.
-       77 WS-FLOAT PIC s9(3) VALUE -930.
-      * 77 WS-FILE PIC X(10) VALUE "test.txt".
-       77 WS-CONTENT PIC X(30).
-       77 WS-DATE-TEXT PIC X(10).
-
-
-      * Hiérarchisation des variables 
-       01 WS-DATE.
-         02 ANNEE PIC 9(4).
-         02 MOIS PIC 9(2).
-         02 JOUR PIC 9(2).
-
-       
-      * Traitement 
-       PROCEDURE DIVISION.
-
-           DISPLAY "Année: " NO ADVANCING.
-           ACCEPT ANNEE.
-           DISPLAY "Mois: " NO ADVANCING.
-           ACCEPT MOIS.
-           DISPLAY "Jour: " NO ADVANCING.
-           ACCEPT JOUR.
-           
-
-           IF ANNEE < 2030
-             THEN IF MOIS <= 12
-               THEN IF JOUR <= 30
-                 THEN 
-                 OPEN OUTPUT FC-DATE
-                   MOVE ANNEE TO WS-DATE-TEXT(1:4)
-                   MOVE "/"    TO WS-DATE-TEXT(5:1)
-                   MOVE MOIS   TO WS-DATE-TEXT(6:2)
-                   MOVE "/"    TO WS-DATE-TEXT(8:1)
-                   MOVE JOUR   TO WS-DATE-TEXT(9:2)
-                   MOVE WS-DATE-TEXT TO FC-ENR
-                   WRITE FC-ENR
-                 CLOSE FC-DATE
-                 ELSE DISPLAY "ERROR"
-               END-IF
-               ELSE DISPLAY "ERROR"
-             END-IF
-           ELSE DISPLAY "ERROR"
-           END-IF
-       
-           STOP RUN.
-
-       END PROGRAM HELLOWORLD.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    HELLOWORLD.
+000120 AUTHOR.        Bastien.
+000130 INSTALLATION.  DAILY-RECON-BATCH.
+000140 DATE-WRITTEN.  2026-01-06.
+000150 DATE-COMPILED. 2026-08-09.
+000160* 
+000170* ---------------------------------------------------------------
+000180* MODIFICATION HISTORY
+000190* ---------------------------------------------------------------
+000200* 2026-01-06 BAS  Original version - single interactive date
+000210*                 entry, flat day-of-month check, output file
+000220*                 truncated and overwritten on every run.
+000230* 2026-08-09 RLB  Day-of-month check now calendar aware (table
+000240*                 driven, leap-year test for February).
+000250* 2026-08-09 RLB  FC-DATE opened EXTEND so test.txt accumulates
+000260*                 a running log instead of being overwritten.
+000270* 2026-08-09 RLB  Operator now identified at run start (double
+000280*                 key entry into WS-PRENOM/WS-PRENOM2) and
+000290*                 recorded on every entry written.
+000300* 2026-08-09 RLB  WS-FLOAT wired up as the entry amount, keyed
+000310*                 by the operator and stored with the date.
+000320* 2026-08-09 RLB  Single entry replaced by a batch loop; entry
+000330*                 of ANNEE = 0000 now ends the run.
+000340* 2026-08-09 RLB  Added FC-TRANS so the same program can be fed
+000350*                 from a transaction file under batch JCL
+000360*                 instead of from the console.
+000370* 2026-08-09 RLB  Rejected entries are now logged to FC-REJECT
+000380*                 with a reason code instead of just being
+000390*                 DISPLAYed and discarded.
+000400* 2026-08-09 RLB  FC-ENR layout moved to the DATEREC copybook;
+000410*                 output date format is now selectable.
+000420* 2026-08-09 RLB  Year cutoff moved out to FC-CTRL so it can be
+000430*                 pushed out without a recompile.
+000432* 2026-08-09 RLB  FC-DATE put back to the literal test.txt - a
+000435*                 ddname ASSIGN broke the interactive hand-off
+000436*                 because GnuCOBOL cannot remap a dotted literal
+000437*                 through DD_ the way it does FCDATE/TRANSIN/etc.
+000438*                 Batch-mode selection now also requires the
+000439*                 TRANSIN-BATCH environment flag, not just the
+000440*                 bare presence of a TRANSIN file, and the
+000441*                 operator double-key confirm no longer uses a
+000442*                 GO TO to retry.
+000444* ---------------------------------------------------------------
+
+000460 ENVIRONMENT DIVISION.
+
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500* FC-DATE itself keeps its literal name - it is the hand-off
+000510* point with the manual reconciliation process and operators
+000520* (and DATERPT) already know it by that name.  It is the one
+000530* DD in this program that GnuCOBOL cannot remap through a
+000540* DD_ environment override, because the literal contains a
+000550* lower-case period; FCDATE on the HELLOJOB JCL stream is
+000560* therefore documentation of the production dataset binding
+000570* only, not something this local/interactive assign follows.
+000580     SELECT FC-DATE   ASSIGN TO "test.txt"
+000590       ORGANIZATION LINE SEQUENTIAL
+000600       FILE STATUS IS WS-DATE-FS.
+
+000610* FC-TRANS carries one ANNEE/MOIS/JOUR/operator/amount per
+000620* line when the run is fed from a batch transaction file
+000630* instead of the console - see the HELLOJOB JCL stream.
+000640     SELECT FC-TRANS  ASSIGN TO "TRANSIN"
+000650       ORGANIZATION LINE SEQUENTIAL
+000660       FILE STATUS IS WS-TRANS-FS.
+
+000680* FC-REJECT collects every entry that failed validation,
+000690* together with the reason it failed, for end-of-day
+000700* reconciliation against what actually made it to test.txt.
+000710     SELECT FC-REJECT ASSIGN TO "REJECTS"
+000720       ORGANIZATION LINE SEQUENTIAL
+000730       FILE STATUS IS WS-REJECT-FS.
+
+000750* FC-CTRL holds shop parameters that change more often than
+000760* the program does - currently the year cutoff and the
+000770* output date format - so the horizon can move without a
+000780* recompile.
+000790     SELECT FC-CTRL   ASSIGN TO "CTLFILE"
+000800       ORGANIZATION LINE SEQUENTIAL
+000810       FILE STATUS IS WS-CTRL-FS.
+
+000812 DATA DIVISION.
+000814 FILE SECTION.
+
+000820 FD  FC-DATE.
+000830     COPY DATEREC.
+
+000850 FD  FC-TRANS.
+000860 01  TRANS-REC.
+000870     05  TRANS-ANNEE               PIC 9(04).
+000880     05  TRANS-MOIS                PIC 9(02).
+000890     05  TRANS-JOUR                PIC 9(02).
+000900     05  TRANS-OPERATOR            PIC X(07).
+000910     05  TRANS-AMOUNT              PIC S9(3)
+000920             SIGN IS TRAILING SEPARATE CHARACTER.
+
+000940 FD  FC-REJECT.
+000950 01  REJ-ENR.
+000960     05  REJ-DATE-TEXT             PIC X(10).
+000970     05  FILLER                    PIC X(01).
+000980     05  REJ-REASON                PIC X(02).
+
+001000 FD  FC-CTRL.
+001010 01  CTL-RECORD.
+001020     05  CTL-CUTOFF-YEAR           PIC 9(04).
+001030     05  CTL-DATE-FORMAT           PIC X(01).
+
+001050 WORKING-STORAGE SECTION.
+001060* Types de variables:
+001070* - 9       : Nombre a un chiffre
+001080* - 9(5)    : Nombre a 5 chiffres
+001090* - a(10)   : chaine de 10 caracteres alphabetiques
+001100* - x(25)   : chaine de 25 caracteres alphanumeriques
+001110* - 9v9     : Nombre a 1 chiffre et 1 decimale
+001120* - s9(3)   : Nombre a 3 chiffres signes (+ ou -)
+
+001140 77  WS-PRENOM              PIC X(7) VALUE "Bastien".
+001150 77  WS-PRENOM2             PIC X(7) VALUE SPACES.
+001160 77  WS-CHIFFRE             PIC 9 VALUE 9.
+001170 77  WS-FLOAT               PIC S9(3) VALUE -930.
+001180* 77 WS-FILE PIC X(10) VALUE "test.txt".
+001190 77  WS-CONTENT             PIC X(30).
+001200 77  WS-DATE-TEXT           PIC X(11).
+
+001220* File status / switches.
+001230 77  WS-DATE-FS             PIC X(02) VALUE "00".
+001240 77  WS-TRANS-FS            PIC X(02) VALUE "00".
+001250 77  WS-REJECT-FS           PIC X(02) VALUE "00".
+001260 77  WS-CTRL-FS             PIC X(02) VALUE "00".
+
+001280 77  WS-EOJ-SW              PIC X(01) VALUE "N".
+001290     88  WS-EOJ                     VALUE "Y".
+001300 77  WS-BATCH-SW            PIC X(01) VALUE "N".
+001310     88  WS-BATCH-MODE              VALUE "Y".
+001320 77  WS-TRANS-EOF-SW        PIC X(01) VALUE "N".
+001330     88  WS-TRANS-EOF               VALUE "Y".
+001332* Batch mode needs this flag set, not just a TRANSIN file
+001334* happening to exist in the run directory - see 1000-INITIALIZE.
+001336 77  WS-BATCH-ENV           PIC X(03) VALUE SPACES.
+001340 77  WS-VALID-SW            PIC X(01) VALUE "N".
+001350     88  WS-ENTRY-VALID             VALUE "Y".
+001360 77  WS-LEAP-SW             PIC X(01) VALUE "N".
+001370     88  WS-LEAP-YEAR               VALUE "Y".
+001380 77  WS-REJECT-REASON       PIC X(02) VALUE SPACES.
+
+001400* Shop control values - defaulted here, overridden from
+001410* FC-CTRL by 1200-READ-CONTROL when that file is present.
+001420 77  WS-CUTOFF-YEAR         PIC 9(04) VALUE 2030.
+001430 77  WS-OUTPUT-FMT          PIC X(01) VALUE "Y".
+001440     88  WS-FMT-YMD                 VALUE "Y".
+001450     88  WS-FMT-MDY                 VALUE "M".
+001460     88  WS-FMT-DMY                 VALUE "D".
+
+001480* Leap-year / days-in-month working fields.
+001490 77  WS-MAX-DAYS            PIC 9(02) VALUE ZERO.
+001500 77  WS-QUOT                PIC 9(04) VALUE ZERO.
+001510 77  WS-REM-4               PIC 9(02) VALUE ZERO.
+001520 77  WS-REM-100             PIC 9(02) VALUE ZERO.
+001530 77  WS-REM-400             PIC 9(03) VALUE ZERO.
+
+001550* Days-in-month table, January through December; February
+001560* is corrected to 29 by 3200-CHECK-LEAP-YEAR when needed.
+001570 01  WS-DAYS-TABLE-TEXT.
+001580     05  FILLER                    PIC X(24)
+001590             VALUE "312831303130313130313031".
+001600 01  WS-DAYS-TABLE REDEFINES WS-DAYS-TABLE-TEXT.
+001610     05  WS-DAYS-IN-MONTH OCCURS 12 TIMES PIC 9(02).
+
+001630* Month abbreviations for the DD-MON-YYYY output format.
+001640 01  WS-MONTH-TABLE-TEXT.
+001650     05  FILLER                    PIC X(36)
+001660             VALUE "JANFEBMARAPRMAYJUNJULAUGSEPOCTNOVDEC".
+001670 01  WS-MONTH-TABLE REDEFINES WS-MONTH-TABLE-TEXT.
+001680     05  WS-MONTH-NAME OCCURS 12 TIMES PIC X(03).
+
+001700* Hierarchisation des variables
+001710 01  WS-DATE.
+001720     02  ANNEE                     PIC 9(4).
+001730     02  MOIS                      PIC 9(2).
+001740     02  JOUR                      PIC 9(2).
+
+001760* Traitement
+001770 PROCEDURE DIVISION.
+
+001790* *************************************************************
+001800* 0000-MAINLINE
+001810* Initialise, loop over date/amount entries until the batch
+001820* file hits end-of-file (batch mode) or ANNEE = 0000 is keyed
+001830* (interactive mode), then close down.
+001840* *************************************************************
+001850 0000-MAINLINE.
+001860     PERFORM 1000-INITIALIZE
+001870         THRU 1000-EXIT.
+001880     PERFORM 2000-PROCESS-ENTRY
+001890         THRU 2000-EXIT
+001900         UNTIL WS-EOJ.
+001910     PERFORM 9000-TERMINATE
+001920         THRU 9000-EXIT.
+001930     STOP RUN.
+
+001950* *************************************************************
+001960* 1000-INITIALIZE
+001970* Reads shop control values, decides whether this run is
+001980* interactive or batch, identifies the operator when
+001990* interactive, and opens the log files for append - falling
+002000* back to OUTPUT the first time a log does not exist yet.
+002005* Batch mode requires both the TRANSIN-BATCH environment flag
+002008* and a usable TRANSIN file - the flag alone with no file is
+002012* treated the same as no flag, and a TRANSIN file found with
+002015* no flag set is ignored so an operator cannot be dropped into
+002018* batch mode by the incidental presence of a same-named file.
+002020* *************************************************************
+002030 1000-INITIALIZE.
+002040     PERFORM 1200-READ-CONTROL
+002050         THRU 1200-EXIT.
+
+002052     ACCEPT WS-BATCH-ENV FROM ENVIRONMENT "TRANSIN-BATCH".
+
+002070     IF WS-BATCH-ENV = "YES"
+002080         OPEN INPUT FC-TRANS
+002090         IF WS-TRANS-FS = "00"
+002095             SET WS-BATCH-MODE TO TRUE
+002097         ELSE
+002098             DISPLAY "HELLOWORLD: TRANSIN-BATCH SET BUT TRANSIN "
+002099                 "COULD NOT BE OPENED - FS=" WS-TRANS-FS
+002100             PERFORM 1100-GET-OPERATOR
+002110                 THRU 1100-EXIT
+002120             PERFORM 1150-SELECT-FORMAT
+002130                 THRU 1150-EXIT
+002140         END-IF
+002150     ELSE
+002152         PERFORM 1100-GET-OPERATOR
+002154             THRU 1100-EXIT
+002156         PERFORM 1150-SELECT-FORMAT
+002158             THRU 1150-EXIT
+002160     END-IF.
+
+002170     OPEN EXTEND FC-DATE.
+002180     IF WS-DATE-FS = "35"
+002190         OPEN OUTPUT FC-DATE
+002200     END-IF.
+
+002220     OPEN EXTEND FC-REJECT.
+002230     IF WS-REJECT-FS = "35"
+002240         OPEN OUTPUT FC-REJECT
+002250     END-IF.
+002260 1000-EXIT.
+002270     EXIT.
+
+002290* *************************************************************
+002300* 1100-GET-OPERATOR
+002310* Double-key entry of the operator name - the second ACCEPT
+002320* is a straight re-key confirmation, not a different value,
+002330* so a mistyped name cannot silently ride along on every
+002340* entry of a fifty-correction run.  WS-PRENOM/WS-PRENOM2 start
+002342* out unequal (see their VALUE clauses) so 1100-ASK-NAME always
+002344* runs at least once.
+002350* *************************************************************
+002360 1100-GET-OPERATOR.
+002362     PERFORM 1100-ASK-NAME
+002364         THRU 1100-ASK-NAME-EXIT
+002366         UNTIL WS-PRENOM = WS-PRENOM2.
+002460 1100-EXIT.
+002470     EXIT.
+
+002472* *************************************************************
+002474* 1100-ASK-NAME
+002476* *************************************************************
+002478 1100-ASK-NAME.
+002480     DISPLAY "Operator name: " WITH NO ADVANCING.
+002482     ACCEPT WS-PRENOM.
+002484     DISPLAY "Re-enter operator name to confirm: "
+002486         WITH NO ADVANCING.
+002488     ACCEPT WS-PRENOM2.
+002490     IF WS-PRENOM NOT = WS-PRENOM2
+002492         DISPLAY "OPERATOR NAME DID NOT MATCH - RE-ENTER"
+002494     END-IF.
+002496 1100-ASK-NAME-EXIT.
+002498     EXIT.
+
+002500* *************************************************************
+002510* 1150-SELECT-FORMAT
+002520* Lets the operator pick the output date format for this run;
+002530* an invalid entry simply leaves WS-OUTPUT-FMT at whatever it
+002540* was defaulted to (YYYY/MM/DD unless FC-CTRL said otherwise).
+002550* *************************************************************
+002560 1150-SELECT-FORMAT.
+002570     DISPLAY "Date format - Y=YYYY/MM/DD M=MM/DD/YYYY "
+002580         "D=DD-MON-YYYY: " WITH NO ADVANCING.
+002590     ACCEPT WS-OUTPUT-FMT.
+002600     IF WS-OUTPUT-FMT NOT = "Y" AND WS-OUTPUT-FMT NOT = "M"
+002610             AND WS-OUTPUT-FMT NOT = "D"
+002620         MOVE "Y" TO WS-OUTPUT-FMT
+002630     END-IF.
+002640 1150-EXIT.
+002650     EXIT.
+
+002660* *************************************************************
+002670* 1200-READ-CONTROL
+002680* FC-CTRL is optional.  When present it carries one record -
+002690* the year cutoff and the output date format - that override
+002700* the WORKING-STORAGE defaults below without a recompile.
+002710* *************************************************************
+002720 1200-READ-CONTROL.
+002730     MOVE 2030 TO WS-CUTOFF-YEAR.
+002740     MOVE "Y"  TO WS-OUTPUT-FMT.
+002750     OPEN INPUT FC-CTRL.
+002760     IF WS-CTRL-FS = "00"
+002770         READ FC-CTRL
+002780             AT END
+002790                 CONTINUE
+002800             NOT AT END
+002810                 MOVE CTL-CUTOFF-YEAR TO WS-CUTOFF-YEAR
+002820                 MOVE CTL-DATE-FORMAT TO WS-OUTPUT-FMT
+002830         END-READ
+002840         CLOSE FC-CTRL
+002850     END-IF.
+002860 1200-EXIT.
+002870     EXIT.
+
+002890* *************************************************************
+002900* 2000-PROCESS-ENTRY
+002910* One date/amount entry, from whichever source this run is
+002920* using, validated and routed to FC-DATE or FC-REJECT.
+002930* *************************************************************
+002940 2000-PROCESS-ENTRY.
+002950     IF WS-BATCH-MODE
+002960         PERFORM 2100-READ-TRANS
+002970             THRU 2100-EXIT
+002980         IF WS-TRANS-EOF
+002990             SET WS-EOJ TO TRUE
+003000         ELSE
+003010             MOVE TRANS-ANNEE    TO ANNEE
+003020             MOVE TRANS-MOIS     TO MOIS
+003030             MOVE TRANS-JOUR     TO JOUR
+003040             MOVE TRANS-OPERATOR TO WS-PRENOM
+003050             MOVE TRANS-AMOUNT   TO WS-FLOAT
+003060         END-IF
+003070     ELSE
+003080         PERFORM 2200-ACCEPT-ENTRY
+003090             THRU 2200-EXIT
+003100         IF ANNEE = ZERO
+003110             SET WS-EOJ TO TRUE
+003120         END-IF
+003130     END-IF.
+
+003150     IF NOT WS-EOJ
+003160         PERFORM 3000-VALIDATE-DATE
+003170             THRU 3000-EXIT
+003180         IF WS-ENTRY-VALID
+003190             PERFORM 4000-WRITE-ENTRY
+003200                 THRU 4000-EXIT
+003210         ELSE
+003220             PERFORM 5000-WRITE-REJECT
+003230                 THRU 5000-EXIT
+003240         END-IF
+003250     END-IF.
+003260 2000-EXIT.
+003270     EXIT.
+
+003290* *************************************************************
+003300* 2100-READ-TRANS
+003310* *************************************************************
+003320 2100-READ-TRANS.
+003330     READ FC-TRANS
+003340         AT END
+003350             SET WS-TRANS-EOF TO TRUE
+003360     END-READ.
+003370 2100-EXIT.
+003380     EXIT.
+
+003400* *************************************************************
+003410* 2200-ACCEPT-ENTRY
+003420* Interactive entry of one date/amount pair.  ANNEE = 0000
+003430* is the sentinel that ends the run, so a whole day's worth
+003440* of corrections can be keyed in one sitting.
+003450* *************************************************************
+003460 2200-ACCEPT-ENTRY.
+003470     DISPLAY "Annee (0000 to end run): " WITH NO ADVANCING.
+003480     ACCEPT ANNEE.
+003490     IF ANNEE = ZERO
+003500         GO TO 2200-EXIT
+003510     END-IF.
+003520     DISPLAY "Mois: " WITH NO ADVANCING.
+003530     ACCEPT MOIS.
+003540     DISPLAY "Jour: " WITH NO ADVANCING.
+003550     ACCEPT JOUR.
+003560     DISPLAY "Montant: " WITH NO ADVANCING.
+003570     ACCEPT WS-FLOAT.
+003580 2200-EXIT.
+003590     EXIT.
+
+003610* *************************************************************
+003620* 3000-VALIDATE-DATE
+003630* Calendar-aware replacement for the old flat JOUR <= 30
+003640* check - JOUR is checked against the real length of MOIS,
+003650* with February corrected for leap years, against the
+003660* ANNEE/MOIS/JOUR entered.
+003670* WS-REJECT-REASON records which
+003680* check failed so a rejected entry can be reconciled later:
+003690*   01 = ANNEE at or past the shop cutoff year
+003700*   02 = MOIS not in 01-12
+003710*   03 = JOUR not valid for MOIS/ANNEE
+003720* *************************************************************
+003730 3000-VALIDATE-DATE.
+003740     MOVE "N" TO WS-VALID-SW.
+003750     MOVE SPACES TO WS-REJECT-REASON.
+003760     IF ANNEE >= WS-CUTOFF-YEAR
+003770         MOVE "01" TO WS-REJECT-REASON
+003780     ELSE
+003790         IF MOIS < 1 OR MOIS > 12
+003800             MOVE "02" TO WS-REJECT-REASON
+003810         ELSE
+003820             PERFORM 3100-COMPUTE-MAX-DAYS
+003830                 THRU 3100-EXIT
+003840             IF JOUR < 1 OR JOUR > WS-MAX-DAYS
+003850                 MOVE "03" TO WS-REJECT-REASON
+003860             ELSE
+003870                 MOVE "Y" TO WS-VALID-SW
+003880             END-IF
+003890         END-IF
+003900     END-IF.
+003910 3000-EXIT.
+003920     EXIT.
+
+003940* *************************************************************
+003950* 3100-COMPUTE-MAX-DAYS
+003960* Looks up the normal length of MOIS and corrects February
+003970* to 29 days in a leap ANNEE.
+003980* *************************************************************
+003990 3100-COMPUTE-MAX-DAYS.
+004000     MOVE WS-DAYS-IN-MONTH(MOIS) TO WS-MAX-DAYS.
+004010     IF MOIS = 02
+004020         PERFORM 3200-CHECK-LEAP-YEAR
+004030             THRU 3200-EXIT
+004040         IF WS-LEAP-YEAR
+004050             MOVE 29 TO WS-MAX-DAYS
+004060         END-IF
+004070     END-IF.
+004080 3100-EXIT.
+004090     EXIT.
+
+004110* *************************************************************
+004120* 3200-CHECK-LEAP-YEAR
+004130* Standard Gregorian test: divisible by 4 and not by 100,
+004140* unless also divisible by 400.
+004150* *************************************************************
+004160 3200-CHECK-LEAP-YEAR.
+004170     MOVE "N" TO WS-LEAP-SW.
+004180     DIVIDE ANNEE BY 4 GIVING WS-QUOT REMAINDER WS-REM-4.
+004190     IF WS-REM-4 = 0
+004200         DIVIDE ANNEE BY 100 GIVING WS-QUOT REMAINDER WS-REM-100
+004210         IF WS-REM-100 NOT = 0
+004220             MOVE "Y" TO WS-LEAP-SW
+004230         ELSE
+004240             DIVIDE ANNEE BY 400
+004250                 GIVING WS-QUOT REMAINDER WS-REM-400
+004260             IF WS-REM-400 = 0
+004270                 MOVE "Y" TO WS-LEAP-SW
+004280             END-IF
+004290         END-IF
+004300     END-IF.
+004310 3200-EXIT.
+004320     EXIT.
+
+004340* *************************************************************
+004350* 4000-WRITE-ENTRY
+004360* Builds the date text in whichever output format the shop
+004370* has selected (WS-OUTPUT-FMT, from FC-CTRL) and writes the
+004380* date/operator/amount record to FC-DATE.
+004390* *************************************************************
+004400 4000-WRITE-ENTRY.
+004410     MOVE SPACES TO FC-ENR.
+004420     EVALUATE TRUE
+004430         WHEN WS-FMT-MDY
+004440             PERFORM 4100-BUILD-MDY
+004450                 THRU 4100-EXIT
+004460         WHEN WS-FMT-DMY
+004470             PERFORM 4200-BUILD-DMY
+004480                 THRU 4200-EXIT
+004490         WHEN OTHER
+004500             PERFORM 4300-BUILD-YMD
+004510                 THRU 4300-EXIT
+004520     END-EVALUATE.
+004530     MOVE WS-DATE-TEXT TO FC-ENR-DATE-TEXT.
+004540     MOVE WS-PRENOM    TO FC-ENR-OPERATOR.
+004550     MOVE WS-FLOAT      TO FC-ENR-AMOUNT.
+004560     WRITE FC-ENR.
+004570 4000-EXIT.
+004580     EXIT.
+
+004600* *************************************************************
+004610* 4100-BUILD-MDY  -  MM/DD/YYYY
+004620* *************************************************************
+004630 4100-BUILD-MDY.
+004640     MOVE SPACES TO WS-DATE-TEXT.
+004650     MOVE MOIS  TO WS-DATE-TEXT(1:2).
+004660     MOVE "/"  TO WS-DATE-TEXT(3:1).
+004670     MOVE JOUR  TO WS-DATE-TEXT(4:2).
+004680     MOVE "/"  TO WS-DATE-TEXT(6:1).
+004690     MOVE ANNEE TO WS-DATE-TEXT(7:4).
+004700 4100-EXIT.
+004710     EXIT.
+
+004730* *************************************************************
+004740* 4200-BUILD-DMY  -  DD-MON-YYYY
+004750* *************************************************************
+004760 4200-BUILD-DMY.
+004770     MOVE SPACES TO WS-DATE-TEXT.
+004780     MOVE JOUR                   TO WS-DATE-TEXT(1:2).
+004790     MOVE "-"                   TO WS-DATE-TEXT(3:1).
+004800     MOVE WS-MONTH-NAME(MOIS)    TO WS-DATE-TEXT(4:3).
+004810     MOVE "-"                   TO WS-DATE-TEXT(7:1).
+004820     MOVE ANNEE                  TO WS-DATE-TEXT(8:4).
+004830 4200-EXIT.
+004840     EXIT.
+
+004860* *************************************************************
+004870* 4300-BUILD-YMD  -  YYYY/MM/DD  (the original layout, and the
+004880* fixed format FC-REJECT is always logged in)
+004890* *************************************************************
+004900 4300-BUILD-YMD.
+004910     MOVE SPACES TO WS-DATE-TEXT.
+004920     MOVE ANNEE TO WS-DATE-TEXT(1:4).
+004930     MOVE "/"  TO WS-DATE-TEXT(5:1).
+004940     MOVE MOIS  TO WS-DATE-TEXT(6:2).
+004950     MOVE "/"  TO WS-DATE-TEXT(8:1).
+004960     MOVE JOUR  TO WS-DATE-TEXT(9:2).
+004970 4300-EXIT.
+004980     EXIT.
+
+005000* *************************************************************
+005010* 5000-WRITE-REJECT
+005020* Rejects always log in YYYY/MM/DD regardless of the shop's
+005030* selected output format, so REJ-DATE-TEXT has one predictable
+005040* layout for the reconciliation run.
+005050* *************************************************************
+005060 5000-WRITE-REJECT.
+005070     MOVE SPACES TO REJ-ENR.
+005080     PERFORM 4300-BUILD-YMD
+005090         THRU 4300-EXIT.
+005100     MOVE WS-DATE-TEXT     TO REJ-DATE-TEXT.
+005110     MOVE WS-REJECT-REASON TO REJ-REASON.
+005120     WRITE REJ-ENR.
+005130 5000-EXIT.
+005140     EXIT.
+
+005160* *************************************************************
+005170* 9000-TERMINATE
+005180* *************************************************************
+005190 9000-TERMINATE.
+005200     CLOSE FC-DATE.
+005210     CLOSE FC-REJECT.
+005220     IF WS-BATCH-MODE
+005230         CLOSE FC-TRANS
+005240     END-IF.
+005250 9000-EXIT.
+005260     EXIT.
+
+005280 END PROGRAM HELLOWORLD.
