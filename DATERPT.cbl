@@ -0,0 +1,139 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    DATERPT.
+000120 AUTHOR.        Bastien.
+000130 INSTALLATION.  DAILY-RECON-BATCH.
+000140 DATE-WRITTEN.  2026-08-09.
+000150 DATE-COMPILED. 2026-08-09.
+000160* 
+000170* ---------------------------------------------------------------
+000180* MODIFICATION HISTORY
+000190* ---------------------------------------------------------------
+000200* 2026-08-09 RLB  Original version - prints the date/operator
+000210*                 log written by HELLOWORLD to test.txt as a
+000220*                 page-headed listing with a trailing record
+000230*                 count, for the audit hand-off.
+000240* 2026-08-09 RLB  Listing now carries the entry amount as well
+000250*                 as the date and operator.
+000260* 2026-08-09 RLB  FC-ENR layout now shared with HELLOWORLD via
+000270*                 the DATEREC copybook; date column widened
+000280*                 for the DD-MON-YYYY output format.
+000290* ---------------------------------------------------------------
+
+000310 ENVIRONMENT DIVISION.
+
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT FC-DATE ASSIGN TO "test.txt"
+000360       ORGANIZATION LINE SEQUENTIAL
+000370       FILE STATUS IS WS-DATE-FS.
+
+000390 DATA DIVISION.
+000400 FILE SECTION.
+
+000420 FD  FC-DATE.
+000430     COPY DATEREC.
+
+000450 WORKING-STORAGE SECTION.
+000460 77  WS-DATE-FS             PIC X(02) VALUE "00".
+000470 77  WS-EOF-SW              PIC X(01) VALUE "N".
+000480     88  WS-EOF                     VALUE "Y".
+000490 77  WS-OPEN-SW             PIC X(01) VALUE "N".
+000500     88  WS-FILE-OPEN               VALUE "Y".
+000510 77  WS-RECORD-COUNT        PIC 9(05) VALUE ZERO.
+
+000530 01  WS-REPORT-LINE.
+000540     05  WS-RL-DATE                PIC X(11).
+000550     05  FILLER                    PIC X(03).
+000560     05  WS-RL-OPERATOR            PIC X(07).
+000570     05  FILLER                    PIC X(03).
+000580     05  WS-RL-AMOUNT              PIC ---9.
+
+000600 01  WS-TRAILER-LINE.
+000610     05  FILLER                    PIC X(17) VALUE
+000620             "RECORDS READ    :".
+000630     05  WS-TL-COUNT               PIC ZZZZ9.
+
+000650 PROCEDURE DIVISION.
+
+000670* *************************************************************
+000680* 0000-MAINLINE
+000690* *************************************************************
+000700 0000-MAINLINE.
+000710     PERFORM 1000-INITIALIZE
+000720         THRU 1000-EXIT.
+000730     PERFORM 2000-PRINT-RECORD
+000740         THRU 2000-EXIT
+000750         UNTIL WS-EOF.
+000760     PERFORM 9000-TERMINATE
+000770         THRU 9000-EXIT.
+000780     STOP RUN.
+
+000800* *************************************************************
+000810* 1000-INITIALIZE
+000820* *************************************************************
+000830 1000-INITIALIZE.
+000840     OPEN INPUT FC-DATE.
+000850     IF WS-DATE-FS NOT = "00"
+000860         DISPLAY "DATERPT: UNABLE TO OPEN test.txt - "
+000870             WS-DATE-FS
+000880         SET WS-EOF TO TRUE
+000890     ELSE
+000900         SET WS-FILE-OPEN TO TRUE
+000910         PERFORM 1100-PRINT-HEADER
+000920             THRU 1100-EXIT
+000930         PERFORM 2100-READ-DATE
+000940             THRU 2100-EXIT
+000950     END-IF.
+000960 1000-EXIT.
+000970     EXIT.
+
+000990* *************************************************************
+001000* 1100-PRINT-HEADER
+001010* *************************************************************
+001020 1100-PRINT-HEADER.
+001030     DISPLAY " ".
+001040     DISPLAY "DATE REGISTER - test.txt".
+001050     DISPLAY "DATE          OPERATOR  AMOUNT".
+001060     DISPLAY "-----------   -------   ----".
+001070 1100-EXIT.
+001080     EXIT.
+
+001100* *************************************************************
+001110* 2000-PRINT-RECORD
+001120* *************************************************************
+001130 2000-PRINT-RECORD.
+001140     MOVE FC-ENR-DATE-TEXT     TO WS-RL-DATE.
+001150     MOVE FC-ENR-OPERATOR      TO WS-RL-OPERATOR.
+001160     MOVE FC-ENR-AMOUNT        TO WS-RL-AMOUNT.
+001170     DISPLAY WS-REPORT-LINE.
+001180     ADD 1 TO WS-RECORD-COUNT.
+001190     PERFORM 2100-READ-DATE
+001200         THRU 2100-EXIT.
+001210 2000-EXIT.
+001220     EXIT.
+
+001240* *************************************************************
+001250* 2100-READ-DATE
+001260* *************************************************************
+001270 2100-READ-DATE.
+001280     READ FC-DATE
+001290         AT END
+001300             SET WS-EOF TO TRUE
+001310     END-READ.
+001320 2100-EXIT.
+001330     EXIT.
+
+001350* *************************************************************
+001360* 9000-TERMINATE
+001370* *************************************************************
+001380 9000-TERMINATE.
+001390     IF WS-FILE-OPEN
+001400         CLOSE FC-DATE
+001410         MOVE WS-RECORD-COUNT TO WS-TL-COUNT
+001420         DISPLAY "-----------   -------   ----"
+001430         DISPLAY WS-TRAILER-LINE
+001440     END-IF.
+001450 9000-EXIT.
+001460     EXIT.
+
+001480 END PROGRAM DATERPT.
