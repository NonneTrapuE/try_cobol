@@ -0,0 +1,26 @@
+//HELLOJOB JOB (ACCTNO),'DAILY DATE RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* Overnight run of HELLOWORLD against the TRANSIN transaction
+//* file built by the upstream extract.  Presence of TRANSIN puts
+//* the program into batch mode - no operator is prompted, and
+//* every ANNEE/MOIS/JOUR/operator/amount line is read, validated
+//* and posted to FCDATE the same way an interactive keyed entry
+//* would be.  Entries that fail validation are posted to REJECTS
+//* with a reason code instead of stopping the run.  CTLFILE, if
+//* present, carries the shop's current year cutoff and default
+//* output date format so the horizon can move without a recompile.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=HELLOWORLD
+//STEPLIB  DD DSN=PROD.DATERECN.LOADLIB,DISP=SHR
+//CTLFILE  DD DSN=PROD.DATERECN.CTLFILE,DISP=SHR
+//TRANSIN  DD DSN=PROD.DATERECN.TRANSIN,DISP=SHR
+//FCDATE   DD DSN=PROD.DATERECN.TESTFILE,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=24)
+//REJECTS  DD DSN=PROD.DATERECN.REJECTS,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=13)
+//SYSOUT   DD SYSOUT=*
