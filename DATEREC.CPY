@@ -0,0 +1,22 @@
+000100* ***************************************************************
+000110* DATEREC.CPY
+000120* 
+000130* Shared record layout for the date/amount log written by
+000140* HELLOWORLD and read by DATERPT and any future reader of
+000150* test.txt.  FC-ENR-DATE-TEXT holds the date in whichever
+000160* output format was selected for the run; it is stored as
+000170* plain text so a reader does not need to know the format
+000180* used to build it in order to pull the record apart.
+000190* 
+000200* 2026-08-09 RLB  Extracted from the literal PIC X(10) FC-ENR
+000210*                 used by HELLOWORLD so readers of test.txt
+000220*                 no longer need to know the layout by
+000230*                 convention alone.
+000240* ***************************************************************
+000250 01  FC-ENR.
+000260     05  FC-ENR-DATE-TEXT          PIC X(11).
+000270     05  FILLER                    PIC X(01).
+000280     05  FC-ENR-OPERATOR           PIC X(07).
+000290     05  FILLER                    PIC X(01).
+000300     05  FC-ENR-AMOUNT             PIC S9(3)
+000310             SIGN IS TRAILING SEPARATE CHARACTER.
